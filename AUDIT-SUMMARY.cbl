@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the shared AUDIT-TRAIL-FILE and produces a daily
+      *          summary report broken down by program name and
+      *          outcome, so the morning review doesn't require paging
+      *          through the raw trail by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDIT-TRAIL-SEL.
+           SELECT AUDIT-SUMMARY-REPORT ASSIGN TO "AUDITSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY AUDIT-TRAIL-FD.
+
+       FD  AUDIT-SUMMARY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FECHA-HOY                 PIC 9(8).
+       01 WS-EOF-AUDITORIA             PIC X VALUE "N".
+           88 EOF-AUDITORIA            VALUE "Y".
+
+       01 WS-CATEGORIA                 PIC X(10).
+       01 WS-TIENE-ADMITIDO            PIC 9(2).
+       01 WS-TIENE-DENEGADO            PIC 9(2).
+       01 WS-TIENE-CONF-S              PIC 9(2).
+       01 WS-TIENE-CONF-N              PIC 9(2).
+       01 WS-TIENE-CORRIDA             PIC 9(2).
+       01 WS-TIENE-TOTALES             PIC 9(2).
+
+       01 WS-SUMMARY-COUNT             PIC 9(3) VALUE 0.
+       01 WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 60 TIMES.
+               10 WS-SUM-PROGRAMA      PIC X(15).
+               10 WS-SUM-CATEGORIA     PIC X(10).
+               10 WS-SUM-CONTADOR      PIC 9(6).
+       01 WS-IDX                       PIC 9(3).
+       01 WS-ENCONTRADO                PIC X VALUE "N".
+           88 ENTRADA-ENCONTRADA       VALUE "Y".
+       01 WS-TOTAL-REGISTROS           PIC 9(6) VALUE 0.
+       01 WS-AUDIT-STATUS              PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN INPUT AUDIT-TRAIL-FILE
+           END-IF.
+           OPEN OUTPUT AUDIT-SUMMARY-REPORT.
+           PERFORM UNTIL EOF-AUDITORIA
+               READ AUDIT-TRAIL-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-AUDITORIA
+                   NOT AT END
+                       IF AUD-FECHA-HORA(1:8) = WS-FECHA-HOY
+                           PERFORM CLASIFICAR-EVENTO
+                           PERFORM ACUMULAR-RESUMEN
+                           ADD 1 TO WS-TOTAL-REGISTROS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE AUDIT-TRAIL-FILE.
+           PERFORM ESCRIBIR-RESUMEN.
+           CLOSE AUDIT-SUMMARY-REPORT.
+           GOBACK.
+
+       CLASIFICAR-EVENTO.
+           MOVE 0 TO WS-TIENE-ADMITIDO WS-TIENE-DENEGADO
+               WS-TIENE-CONF-S WS-TIENE-CONF-N WS-TIENE-CORRIDA
+               WS-TIENE-TOTALES
+           INSPECT AUD-EVENTO TALLYING WS-TIENE-ADMITIDO
+               FOR ALL "ADMITIDO"
+           INSPECT AUD-EVENTO TALLYING WS-TIENE-DENEGADO
+               FOR ALL "DENEGADO"
+           INSPECT AUD-EVENTO TALLYING WS-TIENE-CONF-S
+               FOR ALL "CONFIRMACION S"
+           INSPECT AUD-EVENTO TALLYING WS-TIENE-CONF-N
+               FOR ALL "CONFIRMACION N"
+           INSPECT AUD-EVENTO TALLYING WS-TIENE-CORRIDA
+               FOR ALL "CORRIDA"
+           INSPECT AUD-EVENTO TALLYING WS-TIENE-TOTALES
+               FOR ALL "TOTALES"
+           EVALUATE TRUE
+               WHEN WS-TIENE-ADMITIDO > 0
+                   MOVE "ADMITIDO" TO WS-CATEGORIA
+               WHEN WS-TIENE-DENEGADO > 0
+                   MOVE "DENEGADO" TO WS-CATEGORIA
+               WHEN WS-TIENE-CONF-S > 0
+                   MOVE "CONFIRMADO" TO WS-CATEGORIA
+               WHEN WS-TIENE-CONF-N > 0
+                   MOVE "DECLINADO" TO WS-CATEGORIA
+               WHEN WS-TIENE-CORRIDA > 0 OR WS-TIENE-TOTALES > 0
+                   MOVE "CALCULO" TO WS-CATEGORIA
+               WHEN OTHER
+                   MOVE "OTRO" TO WS-CATEGORIA
+           END-EVALUATE.
+
+       ACUMULAR-RESUMEN.
+           MOVE "N" TO WS-ENCONTRADO
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-SUMMARY-COUNT
+               IF WS-SUM-PROGRAMA(WS-IDX) = AUD-PROGRAMA AND
+                  WS-SUM-CATEGORIA(WS-IDX) = WS-CATEGORIA
+                   ADD 1 TO WS-SUM-CONTADOR(WS-IDX)
+                   MOVE "Y" TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF NOT ENTRADA-ENCONTRADA AND WS-SUMMARY-COUNT < 60
+               ADD 1 TO WS-SUMMARY-COUNT
+               MOVE AUD-PROGRAMA TO WS-SUM-PROGRAMA(WS-SUMMARY-COUNT)
+               MOVE WS-CATEGORIA TO WS-SUM-CATEGORIA(WS-SUMMARY-COUNT)
+               MOVE 1 TO WS-SUM-CONTADOR(WS-SUMMARY-COUNT)
+           END-IF.
+
+       ESCRIBIR-RESUMEN.
+           MOVE SPACES TO REPORT-LINE
+           STRING "RESUMEN DIARIO DE AUDITORIA - FECHA: " WS-FECHA-HOY
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "PROGRAMA        CATEGORIA   CANTIDAD" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "--------------- ----------- --------" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-SUMMARY-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-SUM-PROGRAMA(WS-IDX) " "
+                   WS-SUM-CATEGORIA(WS-IDX) " "
+                   WS-SUM-CONTADOR(WS-IDX)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "TOTAL DE REGISTROS DEL DIA: " WS-TOTAL-REGISTROS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM AUDIT-SUMMARY.
