@@ -1,54 +1,438 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 SALIDA PIC XXXXX.
-       01 NUMERO PIC 9(2).
-       01 MULTIPLICADOR PIC 9(3).
-       01 RESULTADO PIC 9(4).
-
-
-       PROCEDURE DIVISION.
-
-       INICIO.
-
-           DISPLAY "Para salir introduce 'salir' en la consola".
-           DISPLAY "Para multiplicar pulsa cualquier tecla".
-           ACCEPT  SALIDA.
-           IF SALIDA = "salir"
-               GO TO FINALIZAR-PROGRAMA
-           ELSE
-               PERFORM REINICIAR-PROGRAMA.
-               PERFORM MOSTRAR-NUMERO.
-               PERFORM MOSTRAR-TABLA.
-
-           FINALIZAR-PROGRAMA.
-               STOP RUN.
-
-           MOSTRAR-NUMERO.
-               DISPLAY "Digite un numero: "
-               ACCEPT NUMERO.
-
-           REINICIAR-PROGRAMA.
-               MOVE 0 TO MULTIPLICADOR.
-
-           MOSTRAR-TABLA.
-               DISPLAY "LA TABLA DEL NUMERO "NUMERO":".
-               PERFORM CALCULOS.
-
-           CALCULOS.
-               ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO*MULTIPLICADOR.
-               DISPLAY NUMERO" * "MULTIPLICADOR" = "RESULTADO.
-               PERFORM CALCULOS UNTIL MULTIPLICADOR>=10.
-           PERFORM INICIO.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICLOS-PERFORM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-REQUEST-FILE ASSIGN TO "TABLAREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLEREQ-STATUS.
+           SELECT TABLA-REPORT-FILE ASSIGN TO "TABLA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLAREPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CICLOS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT CICLO-CHECKPOINT-FILE ASSIGN TO "CICLOPRF.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKC-STATUS.
+           COPY MULT-CACHE-SEL.
+           COPY AUDIT-TRAIL-SEL.
+           COPY TABLA-CSV-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE-REQUEST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TABLE-REQUEST-RECORD.
+           05 TR-NUMERO         PIC 9(2).
+           05 TR-RUN-DATE       PIC 9(8).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CKP-REGISTROS-PROCESADOS  PIC 9(8).
+
+       FD  CICLO-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CICLO-CHECKPOINT-RECORD.
+           05 CKC-CICLOS-COMPLETADOS    PIC 9(8).
+
+       FD  TABLA-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE          PIC X(80).
+
+       COPY MULT-CACHE-FD.
+       COPY AUDIT-TRAIL-FD.
+       COPY TABLA-CSV-FD.
+
+       WORKING-STORAGE SECTION.
+
+       01 SALIDA PIC XXXXX.
+       COPY TABLA-CPY.
+       COPY ERROR-HANDLING-CPY.
+
+       01 MODO-EJECUCION        PIC X VALUE "I".
+           88 MODO-INTERACTIVO  VALUE "I".
+           88 MODO-LOTE         VALUE "L".
+
+       01 WS-EOF-SOLICITUDES    PIC X VALUE "N".
+           88 EOF-SOLICITUDES   VALUE "Y".
+       01 WS-RUN-DATE           PIC 9(8).
+       01 WS-TABLEREQ-STATUS    PIC XX.
+       01 WS-CKP-STATUS         PIC XX.
+       01 WS-CKC-STATUS         PIC XX.
+       01 WS-AUDIT-STATUS       PIC XX.
+       01 WS-TABLAREPORT-STATUS PIC XX.
+
+       01 WS-REPORTE-ABIERTO    PIC X VALUE "N".
+           88 REPORTE-ABIERTO   VALUE "Y".
+       01 WS-LINEAS-EN-PAGINA   PIC 9(2) VALUE 0.
+       01 WS-FECHA-HOY          PIC 9(8).
+
+       01 WS-MT-STATUS          PIC XX.
+       01 WS-CACHE-ABIERTA      PIC X VALUE "N".
+           88 CACHE-ABIERTA     VALUE "Y".
+       01 WS-CACHE-VALIDA       PIC X VALUE "N".
+           88 CACHE-VALIDA      VALUE "Y".
+
+       01 WS-REGISTROS-LEIDOS       PIC 9(8) VALUE 0.
+       01 WS-REGISTROS-PROCESADOS   PIC 9(8) VALUE 0.
+       01 WS-REINICIO-DESDE         PIC 9(8) VALUE 0.
+       01 WS-INTERVALO-CHECKPOINT   PIC 9(4) VALUE 10.
+
+       COPY TABLA-LINKAGE-CPY.
+
+       01 WS-AUDIT-FECHA            PIC 9(8).
+       01 WS-AUDIT-HORA             PIC 9(8).
+
+       01 WS-TIPO-GENERACION        PIC X VALUE "U".
+           88 GENERACION-UNICA      VALUE "U".
+           88 GENERACION-RANGO      VALUE "R".
+       01 WS-NUMERO-INICIO          PIC 9(2).
+       01 WS-NUMERO-FIN             PIC 9(2).
+
+       01 WS-EXPORTAR-CSV           PIC X VALUE "N".
+           88 EXPORTAR-CSV          VALUE "S".
+       01 WS-CSV-LINEA              PIC X(40).
+       01 WS-CSV-STATUS             PIC XX.
+
+       01 WS-SALIDA-SOLICITADA      PIC X VALUE "N".
+           88 SALIDA-SOLICITADA     VALUE "Y".
+       01 WS-CICLOS-COMPLETADOS     PIC 9(8) VALUE 0.
+
+       01 WS-RANGO-TERMINADO        PIC X VALUE "N".
+           88 RANGO-TERMINADO       VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+           PERFORM ABRIR-REPORTE.
+           PERFORM LEER-CHECKPOINT-CICLO.
+
+           DISPLAY "Modo de ejecucion: (I)nteractivo o (L)ote? ".
+           ACCEPT MODO-EJECUCION.
+           DISPLAY "Exportar resultados a TABLA.CSV? (S/N): ".
+           ACCEPT WS-EXPORTAR-CSV.
+           IF MODO-LOTE
+               PERFORM PROCESAR-LOTE
+           ELSE
+               PERFORM CICLO-INTERACTIVO UNTIL SALIDA-SOLICITADA
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+           CICLO-INTERACTIVO.
+               DISPLAY "Para salir introduce 'salir' en la consola".
+               DISPLAY "Para multiplicar pulsa cualquier tecla".
+               ACCEPT  SALIDA.
+               IF SALIDA = "salir"
+                   MOVE "Y" TO WS-SALIDA-SOLICITADA
+               ELSE
+                   PERFORM SELECCIONAR-TIPO-GENERACION
+                   IF GENERACION-RANGO
+                       PERFORM GENERAR-RANGO
+                   ELSE
+                       PERFORM REINICIAR-PROGRAMA
+                       PERFORM MOSTRAR-NUMERO
+                       PERFORM MOSTRAR-TABLA
+                   END-IF
+                   ADD 1 TO WS-CICLOS-COMPLETADOS
+                   PERFORM ESCRIBIR-CHECKPOINT-CICLO
+               END-IF.
+
+           FINALIZAR-PROGRAMA.
+               PERFORM REGISTRAR-AUDITORIA-SHOP.
+               PERFORM CERRAR-REPORTE.
+               STOP RUN.
+
+           MOSTRAR-NUMERO.
+               DISPLAY "Digite un numero: "
+               ACCEPT NUMERO.
+
+           SELECCIONAR-TIPO-GENERACION.
+               DISPLAY "Generar (U)nico numero o (R)ango? ".
+               ACCEPT WS-TIPO-GENERACION.
+
+           GENERAR-RANGO.
+               DISPLAY "Numero inicial del rango: ".
+               ACCEPT WS-NUMERO-INICIO.
+               DISPLAY "Numero final del rango: ".
+               ACCEPT WS-NUMERO-FIN.
+               MOVE WS-NUMERO-INICIO TO NUMERO
+               MOVE "N" TO WS-RANGO-TERMINADO
+               PERFORM UNTIL RANGO-TERMINADO
+                   PERFORM REINICIAR-PROGRAMA
+                   PERFORM MOSTRAR-TABLA
+                   IF NUMERO = WS-NUMERO-FIN
+                       MOVE "Y" TO WS-RANGO-TERMINADO
+                   ELSE
+                       ADD 1 TO NUMERO
+                   END-IF
+               END-PERFORM.
+
+           REINICIAR-PROGRAMA.
+               MOVE 0 TO MULTIPLICADOR.
+
+           MOSTRAR-TABLA.
+               DISPLAY "LA TABLA DEL NUMERO "NUMERO":".
+               PERFORM ESCRIBIR-ENCABEZADO-REPORTE.
+               PERFORM VERIFICAR-CACHE.
+               IF CACHE-VALIDA
+                   PERFORM MOSTRAR-DESDE-CACHE
+               ELSE
+                   PERFORM CALCULOS
+               END-IF.
+
+           CALCULOS.
+               MOVE NUMERO TO TC-NUMERO
+               CALL "TABLA-SUB" USING TABLA-CALL-PARMS
+               MOVE 0 TO MULTIPLICADOR
+               PERFORM UNTIL MULTIPLICADOR >= 10
+                   ADD 1 TO MULTIPLICADOR
+                   MOVE TC-RESULTADO(MULTIPLICADOR) TO RESULTADO
+                   DISPLAY NUMERO" * "MULTIPLICADOR" = "RESULTADO
+                   PERFORM ESCRIBIR-DETALLE-REPORTE
+                   IF EXPORTAR-CSV
+                       PERFORM ESCRIBIR-LINEA-CSV
+                   END-IF
+                   PERFORM GUARDAR-EN-CACHE
+               END-PERFORM.
+
+           ABRIR-REPORTE.
+               IF WS-REPORTE-ABIERTO = "N"
+                   ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+                   MOVE WS-FECHA-HOY TO WS-RUN-DATE
+                   OPEN OUTPUT TABLA-REPORT-FILE
+                   IF WS-TABLAREPORT-STATUS NOT = "00"
+                       MOVE 4004 TO ERR-CODIGO
+                       MOVE "CICLOS-PERFORM" TO ERR-PROGRAMA
+                       STRING "NO SE PUDO ABRIR TABLA.RPT, STATUS="
+                           WS-TABLAREPORT-STATUS
+                           DELIMITED BY SIZE INTO ERR-MENSAJE
+                       CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+                   END-IF
+                   MOVE "Y" TO WS-REPORTE-ABIERTO
+                   PERFORM ABRIR-CACHE
+               END-IF.
+
+           ABRIR-CACHE.
+               OPEN I-O MULT-TABLE-MASTER
+               IF WS-MT-STATUS = "35"
+                   OPEN OUTPUT MULT-TABLE-MASTER
+                   CLOSE MULT-TABLE-MASTER
+                   OPEN I-O MULT-TABLE-MASTER
+               END-IF
+               IF WS-MT-STATUS NOT = "00" AND WS-MT-STATUS NOT = "35"
+                   MOVE 4003 TO ERR-CODIGO
+                   MOVE "CICLOS-PERFORM" TO ERR-PROGRAMA
+                   STRING "NO SE PUDO ABRIR MULT-TABLE-MASTER, STATUS="
+                       WS-MT-STATUS DELIMITED BY SIZE INTO ERR-MENSAJE
+                   CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+               END-IF
+               MOVE "Y" TO WS-CACHE-ABIERTA.
+
+           CERRAR-REPORTE.
+               IF REPORTE-ABIERTO
+                   CLOSE TABLA-REPORT-FILE
+                   MOVE "N" TO WS-REPORTE-ABIERTO
+               END-IF
+               IF CACHE-ABIERTA
+                   CLOSE MULT-TABLE-MASTER
+                   MOVE "N" TO WS-CACHE-ABIERTA
+               END-IF.
+
+           VERIFICAR-CACHE.
+               MOVE "N" TO WS-CACHE-VALIDA
+               MOVE NUMERO TO MT-NUMERO
+               MOVE 1 TO MT-MULTIPLICADOR
+               READ MULT-TABLE-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF MT-GENERATED-DATE = WS-FECHA-HOY
+                           MOVE "Y" TO WS-CACHE-VALIDA
+                       END-IF
+               END-READ.
+
+           MOSTRAR-DESDE-CACHE.
+               MOVE 0 TO MULTIPLICADOR
+               PERFORM UNTIL MULTIPLICADOR >= 10
+                   ADD 1 TO MULTIPLICADOR
+                   MOVE NUMERO TO MT-NUMERO
+                   MOVE MULTIPLICADOR TO MT-MULTIPLICADOR
+                   READ MULT-TABLE-MASTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE MT-RESULTADO TO RESULTADO
+                           DISPLAY NUMERO" * "MULTIPLICADOR" = "
+                               RESULTADO
+                           PERFORM ESCRIBIR-DETALLE-REPORTE
+                           IF EXPORTAR-CSV
+                               PERFORM ESCRIBIR-LINEA-CSV
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+           ESCRIBIR-LINEA-CSV.
+               MOVE SPACES TO WS-CSV-LINEA
+               STRING NUMERO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   MULTIPLICADOR DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   RESULTADO DELIMITED BY SIZE
+                   INTO WS-CSV-LINEA
+               MOVE WS-CSV-LINEA TO TABLA-CSV-RECORD
+               OPEN EXTEND TABLA-CSV-FILE
+               IF WS-CSV-STATUS = "35"
+                   OPEN OUTPUT TABLA-CSV-FILE
+                   CLOSE TABLA-CSV-FILE
+                   OPEN EXTEND TABLA-CSV-FILE
+               END-IF
+               WRITE TABLA-CSV-RECORD
+               CLOSE TABLA-CSV-FILE.
+
+           GUARDAR-EN-CACHE.
+               MOVE NUMERO TO MT-NUMERO
+               MOVE MULTIPLICADOR TO MT-MULTIPLICADOR
+               MOVE RESULTADO TO MT-RESULTADO
+               MOVE WS-FECHA-HOY TO MT-GENERATED-DATE
+               WRITE MULT-TABLE-MASTER-RECORD
+                   INVALID KEY
+                       REWRITE MULT-TABLE-MASTER-RECORD
+               END-WRITE.
+
+           ESCRIBIR-ENCABEZADO-REPORTE.
+               MOVE SPACES TO REPORT-LINE
+               IF WS-LINEAS-EN-PAGINA > 0
+                   WRITE REPORT-LINE AFTER ADVANCING PAGE
+               END-IF
+               STRING "FECHA DE CORRIDA: " WS-RUN-DATE
+                   "   TABLA DEL NUMERO: " NUMERO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE 0 TO WS-LINEAS-EN-PAGINA.
+
+           ESCRIBIR-DETALLE-REPORTE.
+               MOVE SPACES TO REPORT-LINE
+               STRING NUMERO " * " MULTIPLICADOR " = " RESULTADO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINEAS-EN-PAGINA.
+
+           PROCESAR-LOTE.
+               PERFORM LEER-CHECKPOINT
+               OPEN INPUT TABLE-REQUEST-FILE
+               IF WS-TABLEREQ-STATUS = "35"
+                   OPEN OUTPUT TABLE-REQUEST-FILE
+                   CLOSE TABLE-REQUEST-FILE
+                   OPEN INPUT TABLE-REQUEST-FILE
+               END-IF
+               IF WS-TABLEREQ-STATUS NOT = "00" AND
+                       WS-TABLEREQ-STATUS NOT = "35"
+                   MOVE 4003 TO ERR-CODIGO
+                   MOVE "CICLOS-PERFORM" TO ERR-PROGRAMA
+                   STRING "NO SE PUDO ABRIR TABLE-REQUEST-FILE, STATUS="
+                       WS-TABLEREQ-STATUS DELIMITED BY SIZE
+                       INTO ERR-MENSAJE
+                   CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+               END-IF
+               MOVE "N" TO WS-EOF-SOLICITUDES
+               MOVE 0 TO WS-REGISTROS-LEIDOS
+               MOVE WS-REINICIO-DESDE TO WS-REGISTROS-PROCESADOS
+               PERFORM UNTIL EOF-SOLICITUDES
+                   READ TABLE-REQUEST-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-SOLICITUDES
+                       NOT AT END
+                           ADD 1 TO WS-REGISTROS-LEIDOS
+                           IF WS-REGISTROS-LEIDOS > WS-REINICIO-DESDE
+                               MOVE TR-NUMERO TO NUMERO
+                               MOVE TR-RUN-DATE TO WS-RUN-DATE
+                               PERFORM REINICIAR-PROGRAMA
+                               PERFORM MOSTRAR-TABLA
+                               ADD 1 TO WS-REGISTROS-PROCESADOS
+                               IF FUNCTION MOD(WS-REGISTROS-PROCESADOS
+                                       WS-INTERVALO-CHECKPOINT) = 0
+                                   PERFORM ESCRIBIR-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 0 TO WS-REGISTROS-PROCESADOS
+               PERFORM ESCRIBIR-CHECKPOINT
+               CLOSE TABLE-REQUEST-FILE.
+
+           LEER-CHECKPOINT.
+               MOVE 0 TO WS-REINICIO-DESDE
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKP-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+                   OPEN INPUT CHECKPOINT-FILE
+               END-IF
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-REGISTROS-PROCESADOS
+                           TO WS-REINICIO-DESDE
+               END-READ
+               CLOSE CHECKPOINT-FILE.
+
+           ESCRIBIR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-REGISTROS-PROCESADOS TO CKP-REGISTROS-PROCESADOS
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE.
+
+           LEER-CHECKPOINT-CICLO.
+               MOVE 0 TO WS-CICLOS-COMPLETADOS
+               OPEN INPUT CICLO-CHECKPOINT-FILE
+               IF WS-CKC-STATUS = "35"
+                   OPEN OUTPUT CICLO-CHECKPOINT-FILE
+                   CLOSE CICLO-CHECKPOINT-FILE
+                   OPEN INPUT CICLO-CHECKPOINT-FILE
+               END-IF
+               READ CICLO-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKC-CICLOS-COMPLETADOS
+                           TO WS-CICLOS-COMPLETADOS
+               END-READ
+               CLOSE CICLO-CHECKPOINT-FILE.
+
+           ESCRIBIR-CHECKPOINT-CICLO.
+               OPEN OUTPUT CICLO-CHECKPOINT-FILE
+               MOVE WS-CICLOS-COMPLETADOS TO CKC-CICLOS-COMPLETADOS
+               WRITE CICLO-CHECKPOINT-RECORD
+               CLOSE CICLO-CHECKPOINT-FILE.
+
+           REGISTRAR-AUDITORIA-SHOP.
+               MOVE SPACES TO AUDIT-TRAIL-RECORD
+               ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-HORA FROM TIME
+               MOVE "CICLOS-PERFORM" TO AUD-PROGRAMA
+               STRING WS-AUDIT-FECHA "-" WS-AUDIT-HORA
+                   DELIMITED BY SIZE INTO AUD-FECHA-HORA
+               STRING "CORRIDA FINALIZADA, MODO=" MODO-EJECUCION
+                   DELIMITED BY SIZE INTO AUD-EVENTO
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-TRAIL-FILE
+                   CLOSE AUDIT-TRAIL-FILE
+                   OPEN EXTEND AUDIT-TRAIL-FILE
+               END-IF
+               WRITE AUDIT-TRAIL-RECORD
+               CLOSE AUDIT-TRAIL-FILE.
+
+       END PROGRAM CICLOS-PERFORM.
