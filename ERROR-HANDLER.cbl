@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared error-display routine for the COBOL tutorial
+      *          suite. Callers fill in ERROR-HANDLING-PARMS and CALL
+      *          this program so every error in the suite is reported
+      *          in the same code/program/message layout.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERROR-HANDLER.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY ERROR-HANDLING-CPY.
+
+       PROCEDURE DIVISION USING ERROR-HANDLING-PARMS.
+
+       MOSTRAR-ERROR.
+           DISPLAY "*** ERROR " ERR-CODIGO " EN " ERR-PROGRAMA " ***"
+           DISPLAY "    " ERR-MENSAJE.
+           GOBACK.
+
+       END PROGRAM ERROR-HANDLER.
