@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Unified menu that CALLs the suite's programs so an
+      *          operator can run any of them from one screen.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01 OPCION-MENU          PIC 9.
+           88 OPCION-VALIDA    VALUES 1 THRU 5.
+
+       PROCEDURE DIVISION.
+
+       INICIO-MENU.
+           PERFORM MOSTRAR-MENU.
+           ACCEPT OPCION-MENU.
+           IF NOT OPCION-VALIDA
+               DISPLAY "Opcion no valida."
+               GO TO INICIO-MENU.
+
+           EVALUATE OPCION-MENU
+               WHEN 1
+                   CALL "CICLOS-TABLA"
+               WHEN 2
+                   CALL "OPERADORES-MAT"
+               WHEN 3
+                   CALL "SINTAXIS-EDAD"
+               WHEN 4
+                   CALL "GOTO-CONFIRMA"
+               WHEN 5
+                   GO TO FINALIZAR-MENU
+           END-EVALUATE.
+
+           CANCEL "CICLOS-TABLA" "OPERADORES-MAT" "SINTAXIS-EDAD"
+               "GOTO-CONFIRMA".
+
+           GO TO INICIO-MENU.
+
+           FINALIZAR-MENU.
+               DISPLAY "Hasta luego.".
+               STOP RUN.
+
+           MOSTRAR-MENU.
+               DISPLAY "============================================".
+               DISPLAY " SUITE COBOL - MENU PRINCIPAL".
+               DISPLAY "============================================".
+               DISPLAY " 1. Generador de tablas de multiplicar".
+               DISPLAY " 2. Calculadora de operadores aritmeticos".
+               DISPLAY " 3. Control de acceso por edad".
+               DISPLAY " 4. Confirmacion de ejecucion".
+               DISPLAY " 5. Salir".
+               DISPLAY "============================================".
+               DISPLAY "Elige una opcion (1-5): ".
+
+       END PROGRAM MENU-DRIVER.
