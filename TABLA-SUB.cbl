@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Callable multiplication-table subroutine. Given
+      *          TC-NUMERO, fills TC-TABLA with the ten rows of its
+      *          table, so other programs (pricing, calculator, the
+      *          table generators) don't each reimplement the math.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABLA-SUB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-INDICE PIC 9(2).
+
+       LINKAGE SECTION.
+       COPY TABLA-LINKAGE-CPY.
+
+       PROCEDURE DIVISION USING TABLA-CALL-PARMS.
+
+       CALCULAR-TABLA.
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 10
+               MOVE WS-INDICE TO TC-MULTIPLICADOR(WS-INDICE)
+               COMPUTE TC-RESULTADO(WS-INDICE) =
+                   TC-NUMERO * WS-INDICE
+           END-PERFORM.
+           GOBACK.
+
+       END PROGRAM TABLA-SUB.
