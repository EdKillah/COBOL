@@ -5,31 +5,112 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CICLOS-TABLA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY MULT-CACHE-SEL.
+           SELECT CICLOS-TRANSACTION-FILE ASSIGN TO "CICLOSTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CICLOSTX-STATUS.
+           SELECT CICLO-CHECKPOINT-FILE ASSIGN TO "CICLOTAB.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKC-STATUS.
+           COPY AUDIT-TRAIL-SEL.
+           COPY TABLA-CSV-SEL.
+
        DATA DIVISION.
        FILE SECTION.
+       COPY MULT-CACHE-FD.
+       COPY AUDIT-TRAIL-FD.
+       COPY TABLA-CSV-FD.
+
+       FD  CICLOS-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CICLOS-TRANSACTION-RECORD.
+           05 TX-TIPO-REGISTRO     PIC X.
+               88 TX-ES-HEADER     VALUE "H".
+               88 TX-ES-DETALLE    VALUE "D".
+               88 TX-ES-TRAILER    VALUE "T".
+           05 TX-NUMERO            PIC 9(2).
+           05 TX-TOTAL-REGISTROS REDEFINES TX-NUMERO PIC 9(2).
+
+       FD  CICLO-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CICLO-CHECKPOINT-RECORD.
+           05 CKC-CICLOS-COMPLETADOS  PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
-       01 NUMERO PIC 99.
-       01 MULTIPLICADOR PIC 999.
-       01 RESULTADO PIC 9999.
+       COPY TABLA-CPY.
+       COPY ERROR-HANDLING-CPY.
        01 SALIDA PIC XXXXXX.
+       01 WS-NUMERO-ENTRADA PIC X(2).
+       01 WS-FECHA-HOY          PIC 9(8).
+       01 WS-MT-STATUS          PIC XX.
+       01 WS-CACHE-ABIERTA      PIC X VALUE "N".
+           88 CACHE-ABIERTA     VALUE "Y".
+       01 WS-CACHE-VALIDA       PIC X VALUE "N".
+           88 CACHE-VALIDA      VALUE "Y".
+       01 WS-CICLOSTX-STATUS    PIC XX.
+       01 WS-CKC-STATUS         PIC XX.
+       01 WS-AUDIT-STATUS       PIC XX.
+
+       01 MODO-EJECUCION        PIC X VALUE "I".
+           88 MODO-INTERACTIVO  VALUE "I".
+           88 MODO-LOTE         VALUE "L".
+
+       01 WS-EOF-TRANSACCIONES  PIC X VALUE "N".
+           88 EOF-TRANSACCIONES VALUE "Y".
+       01 WS-REGISTROS-PROCESADOS  PIC 9(8) VALUE 0.
+       01 WS-TOTAL-ESPERADO        PIC 9(8) VALUE 0.
+       01 WS-AUDIT-FECHA           PIC 9(8).
+       01 WS-AUDIT-HORA            PIC 9(8).
+
+       01 WS-EXPORTAR-CSV          PIC X VALUE "N".
+           88 EXPORTAR-CSV         VALUE "S".
+       01 WS-CSV-LINEA             PIC X(40).
+       01 WS-CSV-STATUS            PIC XX.
+
+       01 WS-SALIDA-SOLICITADA     PIC X VALUE "N".
+           88 SALIDA-SOLICITADA    VALUE "Y".
+       01 WS-CICLOS-COMPLETADOS    PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
 
        INICIO.
-       DISPLAY "Para salir introduce 'salir' en la consola"    .
-       DISPLAY "Para miltiplicar pulsa cualquier tecla".
-       ACCEPT SALIDA.
-       IF SALIDA = "salir"
-           GO TO FINALIZAR
-       ELSE
-       PERFORM REINICIA-PROGRAMA.
-       PERFORM INTRODUCE-NUMERO.
-       PERFORM MOSTRAR-TABLA.
+           PERFORM ABRIR-CACHE.
+           PERFORM LEER-CHECKPOINT-CICLO.
+           DISPLAY "Modo de ejecucion: (I)nteractivo o (L)ote? ".
+           ACCEPT MODO-EJECUCION.
+           DISPLAY "Exportar resultados a TABLA.CSV? (S/N): ".
+           ACCEPT WS-EXPORTAR-CSV.
+           IF MODO-LOTE
+               PERFORM PROCESAR-LOTE-TRANSACCIONES
+           ELSE
+               PERFORM CICLO-INTERACTIVO UNTIL SALIDA-SOLICITADA
+           END-IF.
+           PERFORM FINALIZAR.
+
+       CICLO-INTERACTIVO.
+           DISPLAY "Para salir introduce 'salir' en la consola"    .
+           DISPLAY "Para miltiplicar pulsa cualquier tecla".
+           ACCEPT SALIDA.
+           IF SALIDA = "salir"
+               MOVE "Y" TO WS-SALIDA-SOLICITADA
+           ELSE
+               PERFORM REINICIA-PROGRAMA
+               PERFORM INTRODUCE-NUMERO
+               PERFORM MOSTRAR-TABLA
+               ADD 1 TO WS-CICLOS-COMPLETADOS
+               PERFORM ESCRIBIR-CHECKPOINT-CICLO
+           END-IF.
 
        FINALIZAR.
-           STOP RUN.
+           PERFORM REGISTRAR-AUDITORIA-SHOP.
+           IF CACHE-ABIERTA
+               CLOSE MULT-TABLE-MASTER.
+           GOBACK.
 
        REINICIA-PROGRAMA.
       * ASIGNAMOS 0 A LA VARIABLE MULTIPLICADOR
@@ -37,18 +118,197 @@
 
        INTRODUCE-NUMERO.
            DISPLAY "INTRODUCE UN NUMERO.".
-           ACCEPT NUMERO.
+           ACCEPT WS-NUMERO-ENTRADA.
+           IF WS-NUMERO-ENTRADA = SPACES OR
+              WS-NUMERO-ENTRADA IS NOT NUMERIC
+               DISPLAY "Entrada invalida, introduce dos digitos."
+               GO TO INTRODUCE-NUMERO.
+           MOVE WS-NUMERO-ENTRADA TO NUMERO.
 
        MOSTRAR-TABLA.
            DISPLAY "LA TABLA DEL " NUMERO ":".
-           PERFORM CALCULOS.
+           PERFORM VERIFICAR-CACHE.
+           IF CACHE-VALIDA
+               PERFORM MOSTRAR-DESDE-CACHE
+           ELSE
+               PERFORM CALCULOS.
 
        CALCULOS.
            ADD 1 TO MULTIPLICADOR.
            COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
            DISPLAY NUMERO "*" MULTIPLICADOR "=" RESULTADO.
+           IF EXPORTAR-CSV
+               PERFORM ESCRIBIR-LINEA-CSV
+           END-IF
+           PERFORM GUARDAR-EN-CACHE.
         IF MULTIPLICADOR<10
             GO TO CALCULOS.
-       PERFORM INICIO.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       PROCESAR-LOTE-TRANSACCIONES.
+           OPEN INPUT CICLOS-TRANSACTION-FILE
+           IF WS-CICLOSTX-STATUS = "35"
+               OPEN OUTPUT CICLOS-TRANSACTION-FILE
+               CLOSE CICLOS-TRANSACTION-FILE
+               OPEN INPUT CICLOS-TRANSACTION-FILE
+           END-IF
+           IF WS-CICLOSTX-STATUS NOT = "00" AND
+                   WS-CICLOSTX-STATUS NOT = "35"
+               MOVE 4003 TO ERR-CODIGO
+               MOVE "CICLOS-TABLA" TO ERR-PROGRAMA
+               STRING "NO SE PUDO ABRIR CICLOSTX.DAT, STATUS="
+                   WS-CICLOSTX-STATUS DELIMITED BY SIZE
+                   INTO ERR-MENSAJE
+               CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           MOVE "N" TO WS-EOF-TRANSACCIONES
+           MOVE 0 TO WS-REGISTROS-PROCESADOS
+           PERFORM UNTIL EOF-TRANSACCIONES
+               READ CICLOS-TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-TRANSACCIONES
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN TX-ES-HEADER
+                               CONTINUE
+                           WHEN TX-ES-DETALLE
+                               MOVE TX-NUMERO TO NUMERO
+                               PERFORM REINICIA-PROGRAMA
+                               PERFORM MOSTRAR-TABLA
+                               ADD 1 TO WS-REGISTROS-PROCESADOS
+                           WHEN TX-ES-TRAILER
+                               MOVE TX-TOTAL-REGISTROS TO
+                                   WS-TOTAL-ESPERADO
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           IF WS-REGISTROS-PROCESADOS = WS-TOTAL-ESPERADO
+               DISPLAY "CONTROL DE REGISTROS CORRECTO: "
+                   WS-REGISTROS-PROCESADOS
+           ELSE
+               DISPLAY "ADVERTENCIA: CONTROL DE REGISTROS NO COINCIDE"
+               DISPLAY "ESPERADOS: " WS-TOTAL-ESPERADO
+                   " PROCESADOS: " WS-REGISTROS-PROCESADOS
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           CLOSE CICLOS-TRANSACTION-FILE.
+
+       ABRIR-CACHE.
+           OPEN I-O MULT-TABLE-MASTER
+           IF WS-MT-STATUS = "35"
+               OPEN OUTPUT MULT-TABLE-MASTER
+               CLOSE MULT-TABLE-MASTER
+               OPEN I-O MULT-TABLE-MASTER
+           END-IF
+           IF WS-MT-STATUS NOT = "00" AND WS-MT-STATUS NOT = "35"
+               MOVE 4003 TO ERR-CODIGO
+               MOVE "CICLOS-TABLA" TO ERR-PROGRAMA
+               STRING "NO SE PUDO ABRIR MULT-TABLE-MASTER, STATUS="
+                   WS-MT-STATUS DELIMITED BY SIZE INTO ERR-MENSAJE
+               CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           MOVE "Y" TO WS-CACHE-ABIERTA
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+
+       LEER-CHECKPOINT-CICLO.
+           MOVE 0 TO WS-CICLOS-COMPLETADOS
+           OPEN INPUT CICLO-CHECKPOINT-FILE
+           IF WS-CKC-STATUS = "35"
+               OPEN OUTPUT CICLO-CHECKPOINT-FILE
+               CLOSE CICLO-CHECKPOINT-FILE
+               OPEN INPUT CICLO-CHECKPOINT-FILE
+           END-IF
+           READ CICLO-CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKC-CICLOS-COMPLETADOS TO
+                       WS-CICLOS-COMPLETADOS
+           END-READ
+           CLOSE CICLO-CHECKPOINT-FILE.
+
+       ESCRIBIR-CHECKPOINT-CICLO.
+           OPEN OUTPUT CICLO-CHECKPOINT-FILE
+           MOVE WS-CICLOS-COMPLETADOS TO CKC-CICLOS-COMPLETADOS
+           WRITE CICLO-CHECKPOINT-RECORD
+           CLOSE CICLO-CHECKPOINT-FILE.
+
+       VERIFICAR-CACHE.
+           MOVE "N" TO WS-CACHE-VALIDA
+           MOVE NUMERO TO MT-NUMERO
+           MOVE 1 TO MT-MULTIPLICADOR
+           READ MULT-TABLE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF MT-GENERATED-DATE = WS-FECHA-HOY
+                       MOVE "Y" TO WS-CACHE-VALIDA
+                   END-IF
+           END-READ.
+
+       MOSTRAR-DESDE-CACHE.
+           MOVE 0 TO MULTIPLICADOR
+           PERFORM UNTIL MULTIPLICADOR >= 10
+               ADD 1 TO MULTIPLICADOR
+               MOVE NUMERO TO MT-NUMERO
+               MOVE MULTIPLICADOR TO MT-MULTIPLICADOR
+               READ MULT-TABLE-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE MT-RESULTADO TO RESULTADO
+                       DISPLAY NUMERO "*" MULTIPLICADOR "=" RESULTADO
+                       IF EXPORTAR-CSV
+                           PERFORM ESCRIBIR-LINEA-CSV
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ESCRIBIR-LINEA-CSV.
+           MOVE SPACES TO WS-CSV-LINEA
+           STRING NUMERO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               MULTIPLICADOR DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO WS-CSV-LINEA
+           MOVE WS-CSV-LINEA TO TABLA-CSV-RECORD
+           OPEN EXTEND TABLA-CSV-FILE
+           IF WS-CSV-STATUS = "35"
+               OPEN OUTPUT TABLA-CSV-FILE
+               CLOSE TABLA-CSV-FILE
+               OPEN EXTEND TABLA-CSV-FILE
+           END-IF
+           WRITE TABLA-CSV-RECORD
+           CLOSE TABLA-CSV-FILE.
+
+       GUARDAR-EN-CACHE.
+           MOVE NUMERO TO MT-NUMERO
+           MOVE MULTIPLICADOR TO MT-MULTIPLICADOR
+           MOVE RESULTADO TO MT-RESULTADO
+           MOVE WS-FECHA-HOY TO MT-GENERATED-DATE
+           WRITE MULT-TABLE-MASTER-RECORD
+               INVALID KEY
+                   REWRITE MULT-TABLE-MASTER-RECORD
+           END-WRITE.
+
+       REGISTRAR-AUDITORIA-SHOP.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HORA FROM TIME
+           MOVE "CICLOS-TABLA" TO AUD-PROGRAMA
+           STRING WS-AUDIT-FECHA "-" WS-AUDIT-HORA
+               DELIMITED BY SIZE INTO AUD-FECHA-HORA
+           STRING "CORRIDA FINALIZADA, MODO=" MODO-EJECUCION
+               DELIMITED BY SIZE INTO AUD-EVENTO
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+           WRITE AUDIT-TRAIL-RECORD
+           CLOSE AUDIT-TRAIL-FILE.
+
+       END PROGRAM CICLOS-TABLA.
