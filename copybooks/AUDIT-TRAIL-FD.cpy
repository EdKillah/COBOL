@@ -0,0 +1,8 @@
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-TRAIL-RECORD.
+           05 AUD-FECHA-HORA       PIC X(17).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-PROGRAMA         PIC X(15).
+           05 FILLER               PIC X VALUE SPACE.
+           05 AUD-EVENTO           PIC X(80).
