@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Shared shop-wide audit trail. Every program in the suite
+      * appends one record per run, so a day's activity across the
+      * whole toolset can be reviewed from one file.
+      ******************************************************************
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDIT.TRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
