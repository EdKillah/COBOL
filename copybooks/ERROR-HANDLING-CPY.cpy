@@ -0,0 +1,11 @@
+      ******************************************************************
+      * LINKAGE parameter block for the shared ERROR-HANDLER routine.
+      * Every program in the suite fills this in and CALLs
+      * "ERROR-HANDLER" instead of rolling its own ad hoc error text,
+      * so an operator sees the same code/program/message layout no
+      * matter which program in the suite failed.
+      ******************************************************************
+       01  ERROR-HANDLING-PARMS.
+           05 ERR-CODIGO           PIC 9(4).
+           05 ERR-PROGRAMA         PIC X(15).
+           05 ERR-MENSAJE          PIC X(60).
