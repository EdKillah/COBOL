@@ -0,0 +1,12 @@
+      ******************************************************************
+      * FD for the shared multiplication-table cache, keyed by number
+      * and multiplier, shared by ciclos.cbl and CICLOS-PERFORM.cbl.
+      ******************************************************************
+       FD  MULT-TABLE-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  MULT-TABLE-MASTER-RECORD.
+           05 MT-CLAVE.
+               10 MT-NUMERO          PIC 9(2).
+               10 MT-MULTIPLICADOR   PIC 9(3).
+           05 MT-RESULTADO           PIC 9(4).
+           05 MT-GENERATED-DATE      PIC 9(8).
