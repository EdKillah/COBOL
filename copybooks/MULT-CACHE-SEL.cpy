@@ -0,0 +1,9 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the shared multiplication-table cache,
+      * shared by ciclos.cbl and CICLOS-PERFORM.cbl.
+      ******************************************************************
+           SELECT MULT-TABLE-MASTER ASSIGN TO "MULTTAB.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MT-CLAVE
+               FILE STATUS IS WS-MT-STATUS.
