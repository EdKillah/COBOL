@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Shared multiplication-table working fields for ciclos.cbl and
+      * CICLOS-PERFORM.cbl, so the two table generators always agree on
+      * field sizes.
+      ******************************************************************
+       01 NUMERO PIC 9(2).
+       01 MULTIPLICADOR PIC 9(3).
+       01 RESULTADO PIC 9(4).
