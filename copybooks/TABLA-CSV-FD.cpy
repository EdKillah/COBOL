@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FD for the shared CSV export file, shared by ciclos.cbl and
+      * CICLOS-PERFORM.cbl.
+      ******************************************************************
+       FD  TABLA-CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TABLA-CSV-RECORD            PIC X(40).
