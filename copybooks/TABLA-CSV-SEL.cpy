@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared CSV export target for the multiplication-table
+      * generators, shared by ciclos.cbl and CICLOS-PERFORM.cbl.
+      ******************************************************************
+           SELECT TABLA-CSV-FILE ASSIGN TO "TABLA.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
