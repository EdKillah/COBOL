@@ -0,0 +1,10 @@
+      ******************************************************************
+      * LINKAGE parameter block for the TABLA-SUB callable multiplication
+      * table subroutine. The caller sets TC-NUMERO and CALLs TABLA-SUB;
+      * TC-TABLA comes back filled with the ten rows of the table.
+      ******************************************************************
+       01  TABLA-CALL-PARMS.
+           05 TC-NUMERO            PIC 9(2).
+           05 TC-TABLA OCCURS 10 TIMES.
+               10 TC-MULTIPLICADOR PIC 9(3).
+               10 TC-RESULTADO     PIC 9(4).
