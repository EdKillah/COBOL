@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Shared visitor-log record layout. Our venue's access-control
+      * policy requires an ID number and arrival time on file for
+      * anyone actually granted entry through the gate, not just a
+      * name and age.
+      ******************************************************************
+       01  VISITOR-RECORD.
+           05 VIS-ID-VISITANTE    PIC 9(8).
+           05 FILLER              PIC X VALUE SPACE.
+           05 VIS-NOMBRE          PIC A(10).
+           05 FILLER              PIC X VALUE SPACE.
+           05 VIS-EDAD            PIC 9(2).
+           05 FILLER              PIC X VALUE SPACE.
+           05 VIS-HORA-LLEGADA    PIC 9(8).
+           05 FILLER              PIC X VALUE SPACE.
+           05 VIS-RESULTADO       PIC X(8).
+           05 FILLER              PIC X VALUE SPACE.
+           05 VIS-DENIAL-REASON   PIC X(20).
