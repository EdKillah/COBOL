@@ -5,34 +5,170 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. GOTO-CONFIRMA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOTO-AUDIT-LOG ASSIGN TO "GOTOAUD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GOTOAUD-STATUS.
+           SELECT GOTO-PARM-FILE ASSIGN TO "GOTOCONF.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GOTOPRM-STATUS.
+           COPY AUDIT-TRAIL-SEL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GOTO-AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05 AUDIT-RESPUESTA    PIC X.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUDIT-FECHA-HORA   PIC X(26).
+
+       COPY AUDIT-TRAIL-FD.
+
+       FD  GOTO-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GOTO-PARM-RECORD.
+           05 PARM-CODIGO-SI     PIC X.
+           05 PARM-CODIGO-NO     PIC X.
+           05 PARM-TEXTO-PREGUNTA PIC X(40).
+           05 PARM-MODO-EJECUCION PIC X.
+           05 PARM-RESPUESTA-DEFECTO PIC X.
+
        WORKING-STORAGE SECTION.
        01 SI-O-NO PIC X.
+       01 WS-FECHA-HORA          PIC 9(8).
+       01 WS-HORA                PIC 9(8).
+       COPY ERROR-HANDLING-CPY.
+       01 WS-CODIGO-SI           PIC X VALUE "S".
+       01 WS-CODIGO-NO           PIC X VALUE "N".
+       01 WS-TEXTO-PREGUNTA      PIC X(40)
+           VALUE "Ejecutar el programa (S/N)?".
+       01 MODO-EJECUCION         PIC X VALUE "I".
+           88 MODO-INTERACTIVO   VALUE "I".
+           88 MODO-LOTE          VALUE "L".
+       01 WS-RESPUESTA-DEFECTO   PIC X VALUE "S".
+       01 WS-GOTOAUD-STATUS      PIC XX.
+       01 WS-GOTOPRM-STATUS      PIC XX.
+       01 WS-AUDIT-STATUS        PIC XX.
+
        PROCEDURE DIVISION.
 
+           INICIO-GOTO.
+           PERFORM LEER-PARAMETROS-GOTO.
+
            PREGUNTA.
 
            PERFORM CONTINUACION.
+           PERFORM REGISTRAR-AUDITORIA.
 
-           IF SI-O-NO = "N" OR SI-O-NO = "n" THEN
+           IF SI-O-NO = WS-CODIGO-NO OR
+              SI-O-NO = FUNCTION LOWER-CASE(WS-CODIGO-NO) THEN
                GO TO FINALIZA-PROGRAMA.
-           IF SI-O-NO = "S" OR SI-O-NO = "s"THEN
+           IF SI-O-NO = WS-CODIGO-SI OR
+              SI-O-NO = FUNCTION LOWER-CASE(WS-CODIGO-SI) THEN
                PERFORM PROGRAMA
            ELSE
-               DISPLAY "Por favor, introduce una 'N' o 'S' ".
+               MOVE 4001 TO ERR-CODIGO
+               MOVE "GOTO-CONFIRMA" TO ERR-PROGRAMA
+               STRING "ENTRADA INVALIDA, SE ESPERA '" WS-CODIGO-NO
+                   "' O '" WS-CODIGO-SI "'"
+                   DELIMITED BY SIZE INTO ERR-MENSAJE
+               CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+               GO TO PREGUNTA.
 
            FINALIZA-PROGRAMA.
-               STOP RUN.
+               GOBACK.
+
+           LEER-PARAMETROS-GOTO.
+               OPEN INPUT GOTO-PARM-FILE
+               IF WS-GOTOPRM-STATUS = "35"
+                   OPEN OUTPUT GOTO-PARM-FILE
+                   CLOSE GOTO-PARM-FILE
+                   OPEN INPUT GOTO-PARM-FILE
+               END-IF
+               READ GOTO-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-CODIGO-SI TO WS-CODIGO-SI
+                       MOVE PARM-CODIGO-NO TO WS-CODIGO-NO
+                       MOVE PARM-TEXTO-PREGUNTA TO WS-TEXTO-PREGUNTA
+                       MOVE PARM-MODO-EJECUCION TO MODO-EJECUCION
+                       MOVE PARM-RESPUESTA-DEFECTO TO
+                           WS-RESPUESTA-DEFECTO
+               END-READ
+               CLOSE GOTO-PARM-FILE
+               IF MODO-LOTE
+                   IF WS-RESPUESTA-DEFECTO NOT = WS-CODIGO-SI AND
+                      WS-RESPUESTA-DEFECTO NOT =
+                          FUNCTION LOWER-CASE(WS-CODIGO-SI) AND
+                      WS-RESPUESTA-DEFECTO NOT = WS-CODIGO-NO AND
+                      WS-RESPUESTA-DEFECTO NOT =
+                          FUNCTION LOWER-CASE(WS-CODIGO-NO)
+                       MOVE 4002 TO ERR-CODIGO
+                       MOVE "GOTO-CONFIRMA" TO ERR-PROGRAMA
+                       STRING "RESPUESTA POR DEFECTO INVALIDA EN PRM, "
+                           "SE USA '" WS-CODIGO-SI "'"
+                           DELIMITED BY SIZE INTO ERR-MENSAJE
+                       CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+                       MOVE WS-CODIGO-SI TO WS-RESPUESTA-DEFECTO
+                   END-IF
+               END-IF.
 
            CONTINUACION.
-               DISPLAY "Ejecutar el programa (S/N)?"
-               ACCEPT SI-O-NO.
+               IF MODO-LOTE
+                   DISPLAY WS-TEXTO-PREGUNTA
+                   MOVE WS-RESPUESTA-DEFECTO TO SI-O-NO
+                   DISPLAY "MODO LOTE: SIN TERMINAL, SE USA RESPUESTA "
+                       "POR DEFECTO " SI-O-NO
+               ELSE
+                   DISPLAY WS-TEXTO-PREGUNTA
+                   ACCEPT SI-O-NO
+               END-IF.
 
            PROGRAMA.
                DISPLAY "El programa se ejecuto correctamente".
 
+           REGISTRAR-AUDITORIA.
+               ACCEPT WS-FECHA-HORA FROM DATE YYYYMMDD
+               ACCEPT WS-HORA FROM TIME
+               OPEN EXTEND GOTO-AUDIT-LOG
+               IF WS-GOTOAUD-STATUS = "35"
+                   OPEN OUTPUT GOTO-AUDIT-LOG
+                   CLOSE GOTO-AUDIT-LOG
+                   OPEN EXTEND GOTO-AUDIT-LOG
+               END-IF
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               MOVE SI-O-NO TO AUDIT-RESPUESTA
+               STRING WS-FECHA-HORA "-" WS-HORA
+                   DELIMITED BY SIZE INTO AUDIT-FECHA-HORA
+               WRITE AUDIT-LOG-RECORD
+               CLOSE GOTO-AUDIT-LOG
+               MOVE SPACES TO AUDIT-TRAIL-RECORD
+               MOVE "GOTO-CONFIRMA" TO AUD-PROGRAMA
+               MOVE AUDIT-FECHA-HORA TO AUD-FECHA-HORA
+               IF SI-O-NO = WS-CODIGO-SI OR
+                  SI-O-NO = FUNCTION LOWER-CASE(WS-CODIGO-SI)
+                   MOVE "CONFIRMACION S" TO AUD-EVENTO
+               ELSE IF SI-O-NO = WS-CODIGO-NO OR
+                  SI-O-NO = FUNCTION LOWER-CASE(WS-CODIGO-NO)
+                   MOVE "CONFIRMACION N" TO AUD-EVENTO
+               ELSE
+                   STRING "CONFIRMACION INVALIDA " SI-O-NO
+                       DELIMITED BY SIZE INTO AUD-EVENTO
+               END-IF
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-TRAIL-FILE
+                   CLOSE AUDIT-TRAIL-FILE
+                   OPEN EXTEND AUDIT-TRAIL-FILE
+               END-IF
+               WRITE AUDIT-TRAIL-RECORD
+               CLOSE AUDIT-TRAIL-FILE.
+
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM GOTO-CONFIRMA.
