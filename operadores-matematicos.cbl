@@ -1,53 +1,262 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(5).
-       01 OPERACION PIC X.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Operadores aritmeticos en COBOL"
-            DISPLAY "Digita el numero 1: ".
-            ACCEPT NUM1.
-            DISPLAY "Digita el numero 2: ".
-            ACCEPT NUM2.
-            DISPLAY "Digita la operacion (+,-,*,/): ".
-      *      ACCEPT OPERACION.
-      *      IF OPERACION EQUALS '+' THEN
-              ADD NUM1 TO NUM2 GIVING RESULTADO.
-              DISPLAY "El resultado de la suma es: "RESULTADO.
-      *      IF OPERACION EQUALS '-' THEN
-              SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-              DISPLAY "El resultado de la resta es: "RESULTADO.
-
-              MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-              DISPLAY "El resultado de la multiplicacion es: "RESULTADO.
-
-              DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
-              DISPLAY "El resultado de la multiplicacion es: "RESULTADO.
-
-              DISPLAY "-------------------------------------------".
-
-              COMPUTE RESULTADO = NUM1 + NUM2.
-              DISPLAY "Resultado SUMA: "RESULTADO.
-              COMPUTE RESULTADO = NUM1 - NUM2.
-              DISPLAY "Resultado RESTA: "RESULTADO.
-              COMPUTE RESULTADO = NUM1 * NUM2.
-              DISPLAY "Resultado MULTI: "RESULTADO.
-              COMPUTE RESULTADO = NUM1 / NUM2.
-              DISPLAY "Resultado DIVISION: "RESULTADO.
-
-      *      ELSE
-      *          DISPLAY "OPERACION NO VALIDA."
-      *      END-IF.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERADORES-MAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-ERROR-FILE ASSIGN TO "CALCERR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCERR-STATUS.
+           SELECT CALC-TRANSACTION-FILE ASSIGN TO "CALCTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCTX-STATUS.
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDIT-TRAIL-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY AUDIT-TRAIL-FD.
+
+       FD  CALC-ERROR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-ERROR-RECORD.
+           05 ERR-OPERACION       PIC X.
+           05 FILLER              PIC X VALUE SPACE.
+           05 ERR-NUM1             PIC S9(4)V99.
+           05 FILLER              PIC X VALUE SPACE.
+           05 ERR-NUM2             PIC S9(4)V99.
+           05 FILLER              PIC X VALUE SPACE.
+           05 ERR-MENSAJE         PIC X(30) VALUE
+               "SIZE ERROR - RESULTADO DESCART".
+
+       FD  CALC-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-TRANSACTION-RECORD.
+           05 TX-NUM1              PIC S9(4)V99.
+           05 TX-NUM2              PIC S9(4)V99.
+           05 TX-OPERACION         PIC X.
+
+       FD  CALC-RESULT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-RESULT-RECORD.
+           05 RES-NUM1              PIC S9(4)V99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 RES-NUM2              PIC S9(4)V99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 RES-OPERACION         PIC X.
+           05 FILLER                PIC X VALUE SPACE.
+           05 RES-RESULTADO         PIC S9(5)V99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 RES-ESTADO            PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-HANDLING-CPY.
+       01 NUM1 PIC S9(4)V99.
+       01 NUM2 PIC S9(4)V99.
+       01 RESULTADO PIC S9(5)V99.
+       01 OPERACION PIC X.
+       01 OTRO-CALCULO PIC X VALUE "S".
+
+       01 WS-SUMA-TOTAL       PIC S9(7)V99 VALUE 0.
+       01 WS-RESTA-TOTAL      PIC S9(7)V99 VALUE 0.
+       01 WS-PRODUCTO-TOTAL   PIC S9(7)V99 VALUE 0.
+       01 WS-COCIENTE-TOTAL   PIC S9(7)V99 VALUE 0.
+       01 WS-AUDIT-FECHA      PIC 9(8).
+       01 WS-AUDIT-HORA       PIC 9(8).
+
+       01 MODO-EJECUCION        PIC X VALUE "I".
+           88 MODO-INTERACTIVO  VALUE "I".
+           88 MODO-LOTE         VALUE "L".
+       01 WS-EOF-CALCTX         PIC X VALUE "N".
+           88 EOF-CALCTX        VALUE "Y".
+       01 WS-OPERACION-VALIDA   PIC X VALUE "S".
+           88 OPERACION-VALIDA  VALUE "S".
+       01 WS-CALCERR-STATUS     PIC XX.
+       01 WS-CALCTX-STATUS      PIC XX.
+       01 WS-AUDIT-STATUS       PIC XX.
+       01 WS-CALC-ERROR-MSG     PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Operadores aritmeticos en COBOL".
+            DISPLAY "Modo de ejecucion: (I)nteractivo o (L)ote? ".
+            ACCEPT MODO-EJECUCION.
+            IF MODO-LOTE
+                PERFORM PROCESAR-LOTE-CALCULOS
+            ELSE
+                PERFORM PROCESAR-UN-PAR UNTIL OTRO-CALCULO = "N" OR
+                    OTRO-CALCULO = "n"
+            END-IF.
+            PERFORM MOSTRAR-TOTALES-CONTROL.
+            PERFORM REGISTRAR-AUDITORIA-SHOP.
+            GOBACK.
+
+       PROCESAR-UN-PAR.
+            DISPLAY "Digita el numero 1: ".
+            ACCEPT NUM1.
+            DISPLAY "Digita el numero 2: ".
+            ACCEPT NUM2.
+            DISPLAY "Digita la operacion (+,-,*,/): ".
+            ACCEPT OPERACION.
+            PERFORM CALCULAR-OPERACION.
+            DISPLAY "Otro calculo? (S/N): ".
+            ACCEPT OTRO-CALCULO.
+
+       PROCESAR-LOTE-CALCULOS.
+            OPEN INPUT CALC-TRANSACTION-FILE
+            IF WS-CALCTX-STATUS = "35"
+                OPEN OUTPUT CALC-TRANSACTION-FILE
+                CLOSE CALC-TRANSACTION-FILE
+                OPEN INPUT CALC-TRANSACTION-FILE
+            END-IF
+            IF WS-CALCTX-STATUS NOT = "00" AND
+                    WS-CALCTX-STATUS NOT = "35"
+                MOVE 4003 TO ERR-CODIGO
+                MOVE "OPERADORES-MAT" TO ERR-PROGRAMA
+                STRING "NO SE PUDO ABRIR CALCTX.DAT, STATUS="
+                    WS-CALCTX-STATUS DELIMITED BY SIZE
+                    INTO ERR-MENSAJE IN ERROR-HANDLING-PARMS
+                CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+                MOVE 1 TO RETURN-CODE
+            END-IF
+            OPEN OUTPUT CALC-RESULT-FILE
+            MOVE "N" TO WS-EOF-CALCTX
+            PERFORM UNTIL EOF-CALCTX
+                READ CALC-TRANSACTION-FILE
+                    AT END
+                        MOVE "Y" TO WS-EOF-CALCTX
+                    NOT AT END
+                        MOVE TX-NUM1 TO NUM1
+                        MOVE TX-NUM2 TO NUM2
+                        MOVE TX-OPERACION TO OPERACION
+                        PERFORM CALCULAR-OPERACION
+                        PERFORM ESCRIBIR-RESULTADO-LOTE
+                END-READ
+            END-PERFORM
+            CLOSE CALC-TRANSACTION-FILE
+            CLOSE CALC-RESULT-FILE.
+
+       ESCRIBIR-RESULTADO-LOTE.
+            MOVE SPACES TO CALC-RESULT-RECORD
+            MOVE NUM1 TO RES-NUM1
+            MOVE NUM2 TO RES-NUM2
+            MOVE OPERACION TO RES-OPERACION
+            IF OPERACION-VALIDA
+                MOVE RESULTADO TO RES-RESULTADO
+                MOVE "OK" TO RES-ESTADO
+            ELSE
+                MOVE 0 TO RES-RESULTADO
+                MOVE "ERROR" TO RES-ESTADO
+            END-IF
+            WRITE CALC-RESULT-RECORD.
+
+       CALCULAR-OPERACION.
+            MOVE "S" TO WS-OPERACION-VALIDA
+            MOVE "SIZE ERROR - RESULTADO DESCART" TO WS-CALC-ERROR-MSG
+            IF OPERACION = '+' THEN
+                ADD NUM1 TO NUM2 GIVING RESULTADO
+                    ON SIZE ERROR
+                        PERFORM REGISTRAR-ERROR-CALCULO
+                    NOT ON SIZE ERROR
+                        DISPLAY "El resultado de la suma es: "
+                            RESULTADO
+                        ADD RESULTADO TO WS-SUMA-TOTAL
+                END-ADD
+            ELSE IF OPERACION = '-' THEN
+                SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
+                    ON SIZE ERROR
+                        PERFORM REGISTRAR-ERROR-CALCULO
+                    NOT ON SIZE ERROR
+                        DISPLAY "El resultado de la resta es: "
+                            RESULTADO
+                        ADD RESULTADO TO WS-RESTA-TOTAL
+                END-SUBTRACT
+            ELSE IF OPERACION = '*' THEN
+                MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+                    ON SIZE ERROR
+                        PERFORM REGISTRAR-ERROR-CALCULO
+                    NOT ON SIZE ERROR
+                        DISPLAY "El resultado de la multiplicacion es: "
+                            RESULTADO
+                        ADD RESULTADO TO WS-PRODUCTO-TOTAL
+                END-MULTIPLY
+            ELSE IF OPERACION = '/' THEN
+                IF NUM2 = 0
+                    DISPLAY "No se puede dividir entre cero."
+                    MOVE "DIVISION ENTRE CERO" TO WS-CALC-ERROR-MSG
+                    PERFORM REGISTRAR-ERROR-CALCULO
+                ELSE
+                    DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+                        ON SIZE ERROR
+                            PERFORM REGISTRAR-ERROR-CALCULO
+                        NOT ON SIZE ERROR
+                            DISPLAY "El resultado de la division es: "
+                                RESULTADO
+                            ADD RESULTADO TO WS-COCIENTE-TOTAL
+                    END-DIVIDE
+                END-IF
+            ELSE
+                DISPLAY "OPERACION NO VALIDA."
+                MOVE "OPERACION NO VALIDA" TO WS-CALC-ERROR-MSG
+                PERFORM REGISTRAR-ERROR-CALCULO
+            END-IF.
+
+       REGISTRAR-ERROR-CALCULO.
+            MOVE "N" TO WS-OPERACION-VALIDA
+            MOVE 4002 TO ERR-CODIGO
+            MOVE "OPERADORES-MAT" TO ERR-PROGRAMA
+            MOVE WS-CALC-ERROR-MSG
+                TO ERR-MENSAJE IN ERROR-HANDLING-PARMS
+            CALL "ERROR-HANDLER" USING ERROR-HANDLING-PARMS
+            MOVE 1 TO RETURN-CODE
+            MOVE SPACES TO CALC-ERROR-RECORD
+            MOVE OPERACION TO ERR-OPERACION
+            MOVE NUM1 TO ERR-NUM1
+            MOVE NUM2 TO ERR-NUM2
+            MOVE WS-CALC-ERROR-MSG TO ERR-MENSAJE IN CALC-ERROR-RECORD
+            OPEN EXTEND CALC-ERROR-FILE
+            IF WS-CALCERR-STATUS = "35"
+                OPEN OUTPUT CALC-ERROR-FILE
+                CLOSE CALC-ERROR-FILE
+                OPEN EXTEND CALC-ERROR-FILE
+            END-IF
+            WRITE CALC-ERROR-RECORD
+            CLOSE CALC-ERROR-FILE.
+
+       MOSTRAR-TOTALES-CONTROL.
+            DISPLAY "-------------------------------------------".
+            DISPLAY "TOTALES DE CONTROL DEL LOTE".
+            DISPLAY "SUMA TOTAL:      " WS-SUMA-TOTAL.
+            DISPLAY "RESTA TOTAL:     " WS-RESTA-TOTAL.
+            DISPLAY "PRODUCTO TOTAL:  " WS-PRODUCTO-TOTAL.
+            DISPLAY "COCIENTE TOTAL:  " WS-COCIENTE-TOTAL.
+            DISPLAY "-------------------------------------------".
+
+       REGISTRAR-AUDITORIA-SHOP.
+            MOVE SPACES TO AUDIT-TRAIL-RECORD
+            ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+            ACCEPT WS-AUDIT-HORA FROM TIME
+            MOVE "OPERADORES-MAT" TO AUD-PROGRAMA
+            STRING WS-AUDIT-FECHA "-" WS-AUDIT-HORA
+                DELIMITED BY SIZE INTO AUD-FECHA-HORA
+            STRING "TOTALES SUMA=" WS-SUMA-TOTAL
+                " RESTA=" WS-RESTA-TOTAL
+                " PRODUCTO=" WS-PRODUCTO-TOTAL
+                " COCIENTE=" WS-COCIENTE-TOTAL
+                DELIMITED BY SIZE INTO AUD-EVENTO
+            OPEN EXTEND AUDIT-TRAIL-FILE
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-TRAIL-FILE
+                CLOSE AUDIT-TRAIL-FILE
+                OPEN EXTEND AUDIT-TRAIL-FILE
+            END-IF
+            WRITE AUDIT-TRAIL-RECORD
+            CLOSE AUDIT-TRAIL-FILE.
+
+       END PROGRAM OPERADORES-MAT.
