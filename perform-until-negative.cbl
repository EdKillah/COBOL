@@ -1,23 +1,123 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-           01 NUMERO PIC S9(3).
-
-       PROCEDURE DIVISION.
-
-
-       INICIO.
-           PERFORM VARYING NUMERO FROM 100 BY -2 UNTIL NUMERO <-10
-               DISPLAY NUMERO
-           END-PERFORM.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-PARM-FILE ASSIGN TO "SECUENCIA.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQPRM-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "NEGATIVOS.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDIT-TRAIL-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQUENCE-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SEQUENCE-PARM-RECORD.
+           05 PARM-INICIO        PIC S9(5).
+           05 PARM-PASO          PIC S9(5).
+           05 PARM-LIMITE        PIC S9(5).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05 EXC-NUMERO          PIC S9(5).
+
+       COPY AUDIT-TRAIL-FD.
+
+       WORKING-STORAGE SECTION.
+
+           01 NUMERO PIC S9(5).
+           01 WS-INICIO PIC S9(5) VALUE 100.
+           01 WS-PASO PIC S9(5) VALUE -2.
+           01 WS-LIMITE PIC S9(5) VALUE -10.
+
+           01 WS-MODO-SALIDA PIC X VALUE "C".
+               88 MODO-CONTEO        VALUE "C".
+               88 MODO-ESTADISTICAS  VALUE "E".
+           01 WS-SUMA-TOTAL PIC S9(7)V99 VALUE 0.
+           01 WS-CONTADOR   PIC 9(7) VALUE 0.
+           01 WS-PROMEDIO   PIC S9(7)V99 VALUE 0.
+           01 WS-SEQPRM-STATUS PIC XX.
+           01 WS-AUDIT-STATUS PIC XX.
+           01 WS-AUDIT-FECHA PIC 9(8).
+           01 WS-AUDIT-HORA  PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+
+       INICIO.
+           PERFORM LEER-PARAMETROS.
+           DISPLAY "Modo: (C)onteo o (E)stadisticas? ".
+           ACCEPT WS-MODO-SALIDA.
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM VARYING NUMERO FROM WS-INICIO BY WS-PASO
+                   UNTIL NUMERO < WS-LIMITE
+               IF MODO-CONTEO
+                   DISPLAY NUMERO
+               END-IF
+               ADD NUMERO TO WS-SUMA-TOTAL
+               ADD 1 TO WS-CONTADOR
+               IF NUMERO < 0
+                   MOVE NUMERO TO EXC-NUMERO
+                   WRITE EXCEPTION-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE EXCEPTION-FILE
+           IF MODO-ESTADISTICAS
+               PERFORM MOSTRAR-ESTADISTICAS
+           END-IF
+           PERFORM REGISTRAR-AUDITORIA-SHOP
+           STOP RUN.
+
+       MOSTRAR-ESTADISTICAS.
+           IF WS-CONTADOR > 0
+               COMPUTE WS-PROMEDIO = WS-SUMA-TOTAL / WS-CONTADOR
+           END-IF
+           DISPLAY "SUMA TOTAL: " WS-SUMA-TOTAL.
+           DISPLAY "CANTIDAD:   " WS-CONTADOR.
+           DISPLAY "PROMEDIO:   " WS-PROMEDIO.
+
+       LEER-PARAMETROS.
+           OPEN INPUT SEQUENCE-PARM-FILE
+           IF WS-SEQPRM-STATUS = "35"
+               OPEN OUTPUT SEQUENCE-PARM-FILE
+               CLOSE SEQUENCE-PARM-FILE
+               OPEN INPUT SEQUENCE-PARM-FILE
+           END-IF
+           READ SEQUENCE-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-INICIO TO WS-INICIO
+                   MOVE PARM-PASO TO WS-PASO
+                   MOVE PARM-LIMITE TO WS-LIMITE
+           END-READ
+           CLOSE SEQUENCE-PARM-FILE.
+
+       REGISTRAR-AUDITORIA-SHOP.
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HORA FROM TIME
+           MOVE SPACES TO AUDIT-TRAIL-RECORD
+           MOVE "PERFORM-NEG" TO AUD-PROGRAMA
+           STRING WS-AUDIT-FECHA "-" WS-AUDIT-HORA
+               DELIMITED BY SIZE INTO AUD-FECHA-HORA
+           STRING "CORRIDA FINALIZADA, CANTIDAD=" WS-CONTADOR
+               DELIMITED BY SIZE INTO AUD-EVENTO
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+           WRITE AUDIT-TRAIL-RECORD
+           CLOSE AUDIT-TRAIL-FILE.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
