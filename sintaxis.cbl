@@ -1,34 +1,202 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-      *Si no se ocupa todos los espacios quedan vacios por defecto
-       WORKING-STORAGE SECTION.
-
-       01 SALUDO PIC XXXX VALUE "Hl".
-       01 NUMERO PIC 99 VALUE 21.
-       01 NOMBRE PIC A(10).
-       01 EDAD PIC 9(2).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-      *      DISPLAY "El saludo es: "SALUDO.
-      *      DISPLAY "El valor del numero es: "NUMERO.
-            DISPLAY "Digita tu nombre: ".
-            ACCEPT NOMBRE.
-            DISPLAY "Digita tu edad: ".
-            ACCEPT EDAD.
-            IF EDAD GREATER THAN 18 THEN
-                DISPLAY "Eres mayor de edad. ¡Bienvenido "NOMBRE"!"
-            ELSE
-                DISPLAY "No eres mayor de edad, no puedes ingresar."
-            END-IF.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SINTAXIS-EDAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG ASSIGN TO "VISITOR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VISITOR-STATUS.
+           SELECT AGE-PARM-FILE ASSIGN TO "EDADMIN.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGEPRM-STATUS.
+           COPY AUDIT-TRAIL-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Si no se ocupa todos los espacios quedan vacios por defecto
+       FD  VISITOR-LOG
+           LABEL RECORDS ARE STANDARD.
+       COPY VISITOR-CPY.
+       COPY AUDIT-TRAIL-FD.
+
+       FD  AGE-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AGE-PARM-RECORD.
+           05 PARM-MINIMUM-EDAD   PIC 9(2).
+           05 PARM-MODO-EJECUCION PIC X.
+           05 PARM-ID-VISITANTE-DEFECTO PIC 9(8).
+           05 PARM-NOMBRE-DEFECTO PIC A(10).
+           05 PARM-EDAD-DEFECTO   PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01 SALUDO PIC XXXX VALUE "Hl".
+       01 NUMERO PIC 99 VALUE 21.
+       01 NOMBRE PIC A(10).
+       01 EDAD PIC 9(2).
+       01 MINIMUM-EDAD PIC 9(2) VALUE 18.
+       01 MODO-EJECUCION        PIC X VALUE "I".
+           88 MODO-INTERACTIVO  VALUE "I".
+           88 MODO-LOTE         VALUE "L".
+       01 WS-ID-VISITANTE-DEFECTO PIC 9(8) VALUE 0.
+       01 WS-NOMBRE-DEFECTO       PIC A(10) VALUE SPACES.
+       01 WS-EDAD-DEFECTO         PIC 9(2) VALUE 0.
+       01 ID-VISITANTE PIC 9(8).
+       01 HORA-LLEGADA PIC 9(8).
+       01 WS-AUDIT-FECHA PIC 9(8).
+       01 WS-AUDIT-HORA  PIC 9(8).
+       01 WS-OTRO-VISITANTE PIC X VALUE "S".
+       01 WS-MOTIVO-DENEGACION PIC X(20).
+
+       01 WS-DENEGADOS-COUNT PIC 9(3) VALUE 0.
+       01 WS-DENEGADOS-TABLA.
+           05 WS-DENEGADO-NOMBRE OCCURS 100 TIMES PIC A(10).
+       01 WS-DENEGADO-IDX PIC 9(3).
+       01 WS-YA-DENEGADO PIC X VALUE "N".
+           88 VISITANTE-YA-DENEGADO VALUE "Y".
+       01 WS-VISITOR-STATUS PIC XX.
+       01 WS-AGEPRM-STATUS PIC XX.
+       01 WS-AUDIT-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM LEER-PARAMETRO-EDAD.
+            DISPLAY "Hello world"
+      *      DISPLAY "El saludo es: "SALUDO.
+      *      DISPLAY "El valor del numero es: "NUMERO.
+            PERFORM PROCESAR-VISITANTE UNTIL WS-OTRO-VISITANTE = "N" OR
+                WS-OTRO-VISITANTE = "n".
+            GOBACK.
+
+       PROCESAR-VISITANTE.
+            IF MODO-LOTE
+                MOVE WS-ID-VISITANTE-DEFECTO TO ID-VISITANTE
+                MOVE WS-NOMBRE-DEFECTO TO NOMBRE
+                MOVE WS-EDAD-DEFECTO TO EDAD
+                DISPLAY "MODO LOTE: SIN TERMINAL, SE USA VISITANTE "
+                    "POR DEFECTO " NOMBRE
+            ELSE
+                DISPLAY "Digita tu numero de identificacion: "
+                ACCEPT ID-VISITANTE
+                DISPLAY "Digita tu nombre: "
+                ACCEPT NOMBRE
+                DISPLAY "Digita tu edad: "
+                ACCEPT EDAD
+            END-IF
+            ACCEPT HORA-LLEGADA FROM TIME.
+            PERFORM VERIFICAR-DENEGADO-PREVIO.
+            IF VISITANTE-YA-DENEGADO
+                DISPLAY "No eres mayor de edad, no puedes ingresar."
+                DISPLAY "INTENTO REPETIDO: YA FUE DENEGADO EN ESTA "
+                    "SESION."
+                MOVE "INTENTO REPETIDO" TO WS-MOTIVO-DENEGACION
+                PERFORM REGISTRAR-VISITA
+                PERFORM REGISTRAR-AUDITORIA-SHOP
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                IF EDAD >= MINIMUM-EDAD THEN
+                    DISPLAY "Eres mayor de edad. ¡Bienvenido "
+                        NOMBRE "!"
+                    MOVE SPACES TO WS-MOTIVO-DENEGACION
+                    PERFORM REGISTRAR-VISITA
+                    PERFORM REGISTRAR-AUDITORIA-SHOP
+                    MOVE 0 TO RETURN-CODE
+                ELSE
+                    DISPLAY "No eres mayor de edad, no puedes ingresar."
+                    MOVE "EDAD INSUFICIENTE" TO WS-MOTIVO-DENEGACION
+                    PERFORM REGISTRAR-DENEGADO
+                    PERFORM REGISTRAR-VISITA
+                    PERFORM REGISTRAR-AUDITORIA-SHOP
+                    MOVE 1 TO RETURN-CODE
+                END-IF
+            END-IF.
+            IF MODO-LOTE
+                MOVE "N" TO WS-OTRO-VISITANTE
+            ELSE
+                DISPLAY "Otro visitante? (S/N): "
+                ACCEPT WS-OTRO-VISITANTE
+            END-IF.
+
+       VERIFICAR-DENEGADO-PREVIO.
+            MOVE "N" TO WS-YA-DENEGADO
+            PERFORM VARYING WS-DENEGADO-IDX FROM 1 BY 1
+                    UNTIL WS-DENEGADO-IDX > WS-DENEGADOS-COUNT
+                IF WS-DENEGADO-NOMBRE(WS-DENEGADO-IDX) = NOMBRE
+                    MOVE "Y" TO WS-YA-DENEGADO
+                END-IF
+            END-PERFORM.
+
+       REGISTRAR-DENEGADO.
+            IF WS-DENEGADOS-COUNT < 100
+                ADD 1 TO WS-DENEGADOS-COUNT
+                MOVE NOMBRE TO WS-DENEGADO-NOMBRE(WS-DENEGADOS-COUNT)
+            END-IF.
+
+       LEER-PARAMETRO-EDAD.
+            OPEN INPUT AGE-PARM-FILE
+            IF WS-AGEPRM-STATUS = "35"
+                OPEN OUTPUT AGE-PARM-FILE
+                CLOSE AGE-PARM-FILE
+                OPEN INPUT AGE-PARM-FILE
+            END-IF
+            READ AGE-PARM-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE PARM-MINIMUM-EDAD TO MINIMUM-EDAD
+                    MOVE PARM-MODO-EJECUCION TO MODO-EJECUCION
+                    MOVE PARM-ID-VISITANTE-DEFECTO TO
+                        WS-ID-VISITANTE-DEFECTO
+                    MOVE PARM-NOMBRE-DEFECTO TO WS-NOMBRE-DEFECTO
+                    MOVE PARM-EDAD-DEFECTO TO WS-EDAD-DEFECTO
+            END-READ
+            CLOSE AGE-PARM-FILE.
+
+       REGISTRAR-VISITA.
+            MOVE SPACES TO VISITOR-RECORD
+            MOVE ID-VISITANTE TO VIS-ID-VISITANTE
+            MOVE NOMBRE TO VIS-NOMBRE
+            MOVE EDAD TO VIS-EDAD
+            MOVE HORA-LLEGADA TO VIS-HORA-LLEGADA
+            MOVE WS-MOTIVO-DENEGACION TO VIS-DENIAL-REASON
+            IF WS-MOTIVO-DENEGACION = SPACES
+                MOVE "ADMITIDO" TO VIS-RESULTADO
+            ELSE
+                MOVE "DENEGADO" TO VIS-RESULTADO
+            END-IF
+            OPEN EXTEND VISITOR-LOG
+            IF WS-VISITOR-STATUS = "35"
+                OPEN OUTPUT VISITOR-LOG
+                CLOSE VISITOR-LOG
+                OPEN EXTEND VISITOR-LOG
+            END-IF
+            WRITE VISITOR-RECORD
+            CLOSE VISITOR-LOG.
+
+       REGISTRAR-AUDITORIA-SHOP.
+            MOVE SPACES TO AUDIT-TRAIL-RECORD
+            ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+            ACCEPT WS-AUDIT-HORA FROM TIME
+            MOVE "SINTAXIS-EDAD" TO AUD-PROGRAMA
+            STRING WS-AUDIT-FECHA "-" WS-AUDIT-HORA
+                DELIMITED BY SIZE INTO AUD-FECHA-HORA
+            STRING "VISITANTE " NOMBRE " EDAD " EDAD " "
+                VIS-RESULTADO " " VIS-DENIAL-REASON
+                DELIMITED BY SIZE INTO AUD-EVENTO
+            OPEN EXTEND AUDIT-TRAIL-FILE
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-TRAIL-FILE
+                CLOSE AUDIT-TRAIL-FILE
+                OPEN EXTEND AUDIT-TRAIL-FILE
+            END-IF
+            WRITE AUDIT-TRAIL-RECORD
+            CLOSE AUDIT-TRAIL-FILE.
+
+       END PROGRAM SINTAXIS-EDAD.
