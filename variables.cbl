@@ -1,26 +1,98 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARIABLES_COBOL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SALUDO PIC A(40).
-       01 TITULO PIC A(60) VALUE 'Mi nombre es Eduard'.
-       01 NUMERO PIC 9(1) VALUE 5.
-
-
-       PROCEDURE DIVISION.
-       DISPLAY 'Hola mundo'.
-       MOVE "Bienvenido al tutorial de COBOL" TO SALUDO.
-       DISPLAY "Buen día, " SALUDO.
-       DISPLAY "Titutlo: " TITULO.
-       DISPlAY "Este es el capitulo # " NUMERO " del tutorial de COBOL".
-       STOP RUN.
-
-       END PROGRAM VARIABLES_COBOL.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARIABLES_COBOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "BANNER.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           COPY AUDIT-TRAIL-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONFIG-RECORD.
+           05 CONFIG-TITULO      PIC A(60).
+           05 CONFIG-NUMERO      PIC 9(1).
+
+       COPY AUDIT-TRAIL-FD.
+
+       WORKING-STORAGE SECTION.
+       01 SALUDO PIC A(40).
+       01 TITULO PIC A(60) VALUE 'Mi nombre es Eduard'.
+       01 NUMERO PIC 9(1) VALUE 5.
+
+       01 WS-PARM-COMANDO PIC X(20).
+       01 WS-AUDIT-FECHA PIC 9(8).
+       01 WS-AUDIT-HORA PIC 9(8).
+       01 VERSION-INFO.
+           05 VI-BUILD-DATE       PIC 9(8) VALUE 20260101.
+           05 VI-CAPITULO         PIC 9(1).
+       01 WS-CONFIG-STATUS PIC XX.
+       01 WS-AUDIT-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       ACCEPT WS-PARM-COMANDO FROM COMMAND-LINE.
+       PERFORM LEER-CONFIGURACION.
+       IF WS-PARM-COMANDO(1:6) = "-ABOUT" OR
+               WS-PARM-COMANDO(1:2) = "-V"
+           PERFORM MOSTRAR-VERSION
+       ELSE
+           DISPLAY 'Hola mundo'
+           MOVE "Bienvenido al tutorial de COBOL" TO SALUDO
+           DISPLAY "Buen día, " SALUDO
+           DISPLAY "Titutlo: " TITULO
+           DISPlAY "Este es el capitulo # " NUMERO
+               " del tutorial de COBOL"
+       END-IF.
+       PERFORM REGISTRAR-AUDITORIA-SHOP.
+       STOP RUN.
+
+       MOSTRAR-VERSION.
+           MOVE NUMERO TO VI-CAPITULO
+           DISPLAY "VARIABLES_COBOL - VERSION INFO".
+           DISPLAY "BUILD DATE: " VI-BUILD-DATE.
+           DISPLAY "CAPITULO:   " VI-CAPITULO.
+
+       REGISTRAR-AUDITORIA-SHOP.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HORA FROM TIME
+           MOVE "VARIABLES_COBOL" TO AUD-PROGRAMA
+           STRING WS-AUDIT-FECHA "-" WS-AUDIT-HORA
+               DELIMITED BY SIZE INTO AUD-FECHA-HORA
+           STRING "CORRIDA COMPLETADA, CAPITULO " NUMERO
+               DELIMITED BY SIZE INTO AUD-EVENTO
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+           WRITE AUDIT-TRAIL-RECORD
+           CLOSE AUDIT-TRAIL-FILE.
+
+       LEER-CONFIGURACION.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "35"
+               OPEN OUTPUT CONFIG-FILE
+               CLOSE CONFIG-FILE
+               OPEN INPUT CONFIG-FILE
+           END-IF
+           READ CONFIG-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CONFIG-TITULO TO TITULO
+                   MOVE CONFIG-NUMERO TO NUMERO
+           END-READ
+           CLOSE CONFIG-FILE.
+
+       END PROGRAM VARIABLES_COBOL.
